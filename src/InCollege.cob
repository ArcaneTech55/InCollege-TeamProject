@@ -5,12 +5,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "InCollege-Input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECK-INPUT-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECK-OUTPUT-STATUS.
+           SELECT OPTIONAL BATCH-CONTROL-FILE ASSIGN TO "InCollege-Batch-List.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
            SELECT USER-ACCOUNT-FILE ASSIGN TO "data/USER-ACCOUNT.DAT"
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-NAME
                FILE STATUS IS WS-USER-FILE-STATUS.
            SELECT USER-PROFILE-FILE ASSIGN TO "data/USER-PROFILE.DAT"
                ORGANIZATION IS SEQUENTIAL
@@ -24,6 +31,15 @@
            SELECT OPTIONAL ESTABLISHED-CONNECTIONS-FILE ASSIGN TO "data/ESTABLISHED-CONNECTIONS.DAT"
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-EST-CONN-FILE-STATUS.
+           SELECT OPTIONAL JOB-POSTING-FILE ASSIGN TO "data/JOB-POSTING.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOB-FILE-STATUS.
+           SELECT OPTIONAL SKILLS-CATALOG-FILE ASSIGN TO "data/SKILLS-CATALOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-FILE-STATUS.
+           SELECT OPTIONAL CONNECTION-HISTORY-FILE ASSIGN TO "data/CONNECTION-HISTORY.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONN-HIST-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,6 +49,9 @@
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD PIC X(300).
 
+       FD BATCH-CONTROL-FILE.
+       01 BATCH-CONTROL-REC PIC X(100).
+
        FD USER-ACCOUNT-FILE.
        01 USER-ACCOUNT-REC.
            05 USER-NAME     PIC X(100).
@@ -60,6 +79,10 @@
                    15 UP-EDU-DEGREE    PIC X(100).
                    15 UP-EDU-UNI       PIC X(100).
                    15 UP-EDU-YEARS     PIC X(50).
+           05 UP-NUM-SKILLS  PIC 9.
+           05 UP-SKILLS-TABLE.
+               10 UP-SKILL-ENTRY OCCURS 8 TIMES.
+                   15 UP-SKILL-NAME    PIC X(40).
 
        FD TEMP-PROFILE-FILE.
        01 TEMP-PROFILE-REC       PIC X(6000).
@@ -75,6 +98,28 @@
            05 EST-CONN-USER1     PIC X(100).
            05 EST-CONN-USER2     PIC X(100).
 
+       FD JOB-POSTING-FILE.
+       01 JOB-POSTING-REC.
+           05 JP-EMPLOYER        PIC X(60).
+           05 JP-TITLE           PIC X(60).
+           05 JP-DESCRIPTION     PIC X(150).
+           05 JP-MAJOR           PIC X(40).
+           05 JP-POSTED-DATE     PIC X(10).
+
+       FD SKILLS-CATALOG-FILE.
+       01 SKILLS-CATALOG-REC.
+           05 SK-NAME            PIC X(40).
+           05 SK-DESCRIPTION     PIC X(150).
+           05 SK-PROVIDER        PIC X(60).
+
+       FD CONNECTION-HISTORY-FILE.
+       01 CONNECTION-HISTORY-REC.
+           05 CH-FROM-USER       PIC X(100).
+           05 CH-TO-USER         PIC X(100).
+           05 CH-FINAL-STATUS    PIC X(10).
+           05 CH-SEQ-NUM         PIC 9(6).
+           05 CH-DATE            PIC X(8).
+
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
            05 WS-END-OF-FILE PIC X VALUE 'N'.
@@ -100,6 +145,9 @@
            05 WS-TEMP-PROFILE-FILE-STATUS PIC XX VALUE "00".
            05 WS-CONNECTIONS-FILE-STATUS PIC XX VALUE "00".
            05 WS-EST-CONN-FILE-STATUS PIC XX VALUE "00".
+           05 WS-JOB-FILE-STATUS     PIC XX VALUE "00".
+           05 WS-SKILLS-FILE-STATUS  PIC XX VALUE "00".
+           05 WS-CONN-HIST-FILE-STATUS PIC XX VALUE "00".
            05 WS-FOUND-PROFILE            PIC X VALUE 'N'.
               88 WS-PROFILE-FOUND      VALUE 'Y'.
               88 WS-PROFILE-NOT-FOUND  VALUE 'N'.
@@ -108,19 +156,15 @@
               88 WS-INVALID-FIELD         VALUE 'N'.
 
        01 WS-COUNTERS.
-           05 WS-USER-ACCOUNT-COUNT PIC 99 VALUE 0.
            05 I                     PIC 99.
            05 J                     PIC 99.
-
-       01 WS-USER-ACCOUNT-TABLE.
-           05 WS-USER OCCURS 5 TIMES INDEXED BY IDX.
-               10 WS-USER-NAME     PIC X(100).
-               10 WS-USER-PASSWORD PIC X(100).
+           05 IDX                   PIC 999.
 
        01 WS-INPUT-VARIABLES.
            05 WS-INPUT-CHOICE   PIC X(1).
            05 WS-INPUT-USERNAME PIC X(100).
            05 WS-INPUT-PASSWORD PIC X(100).
+           05 WS-CURRENT-PASSWORD-INPUT PIC X(100).
 
        01 WS-PROFILE-WORK.
            05 WS-FIRST-NAME         PIC X(30).
@@ -164,13 +208,58 @@
                  15 UP-EDU-DEGREE      PIC X(100).
                  15 UP-EDU-UNIVERSITY  PIC X(100).
                  15 UP-EDU-YEARS       PIC X(50).
+           05 UP-NUM-SKILLS         PIC 9.
+           05 UP-SKILLS-TABLE.
+              10 UP-SKILL-ENTRY OCCURS 8 TIMES.
+                 15 UP-SKILL-NAME      PIC X(40).
 
        01 WS-SEARCH-CRITERIA.
            05 WS-SEARCH-FIRST-NAME         PIC X(100) VALUE SPACES.
            05 WS-SEARCH-LAST-NAME          PIC X(100) VALUE SPACES.
 
+       01 WS-SEARCH-MATCHES.
+           05 WS-SEARCH-MATCH-COUNT        PIC 99 VALUE 0.
+           05 WS-SEARCH-PICK-NUM           PIC 99 VALUE 0.
+           05 WS-PICK-USERNAME             PIC X(100) VALUE SPACES.
+           05 WS-SEARCH-MATCH-ENTRY OCCURS 20 TIMES.
+              10 WS-SEARCH-MATCH-USER      PIC X(100).
+              10 WS-SEARCH-MATCH-UNIV      PIC X(40).
+
+       *> JOB SEARCH WORKING STORAGE
+       01 WS-JOB-SEARCH-KEYWORD    PIC X(60) VALUE SPACES.
+       01 WS-JOB-MATCH-COUNT       PIC 99 VALUE 0.
+       01 WS-JOB-SEARCH-HEADER     PIC X(30) VALUE '--- Job/Internship Search ---'.
+       01 WS-JOB-SEARCH-FOOTER     PIC X(30) VALUE '------------------------------'.
+       01 WS-JOB-SEARCH-PROMPT     PIC X(90) VALUE
+          'Enter a major/keyword to search (blank lists all postings):'.
+       01 WS-NO-JOBS-MSG           PIC X(60) VALUE 'No job/internship postings matched your search.'.
+
+       *> Generic substring-match working storage (reused for job search)
+       01 WS-CONTAINS-HAYSTACK     PIC X(200) VALUE SPACES.
+       01 WS-CONTAINS-NEEDLE       PIC X(60)  VALUE SPACES.
+       01 WS-CONTAINS-FOUND        PIC X VALUE 'N'.
+          88 WS-CONTAINS-TRUE      VALUE 'Y'.
+          88 WS-CONTAINS-FALSE     VALUE 'N'.
+
        01 WS-GENERIC-INPUT          PIC X(100).
        01 WS-CURRENT-USER           PIC X(100) VALUE SPACES.
+       01 WS-CONN-HIST-NEW-STATUS   PIC X(10)  VALUE SPACES.
+       01 WS-CONN-HIST-SEQ          PIC 9(6)   VALUE 0.
+       01 WS-INPUT-FILENAME         PIC X(100) VALUE "InCollege-Input.txt".
+       01 WS-OUTPUT-FILENAME        PIC X(100) VALUE "InCollege-Output.txt".
+       01 WS-BATCH-FILE-STATUS      PIC XX     VALUE "00".
+       01 WS-BATCH-MODE-SW          PIC X      VALUE "N".
+           88 WS-BATCH-MODE         VALUE "Y".
+           88 WS-NOT-BATCH-MODE     VALUE "N".
+       01 WS-BATCH-DECK-BASE        PIC X(90)  VALUE SPACES.
+       01 WS-BATCH-DECK-LEN         PIC 9(3)   VALUE 0.
+       01 WS-DECK-INPUT-STATUS      PIC XX     VALUE "00".
+       01 WS-DECK-OUTPUT-STATUS     PIC XX     VALUE "00".
+       01 WS-DECK-OPEN-FAILED-SW    PIC X      VALUE "N".
+           88 WS-DECK-OPEN-FAILED   VALUE "Y".
+           88 WS-DECK-OPEN-OK       VALUE "N".
+       01 WS-DECK-SKIPPED-MSG       PIC X(80) VALUE
+           'Batch deck could not be opened - skipping to next deck.'.
 
        01 WS-VALIDATION-FIELDS.
            05 WS-PASSWORD-LENGTH PIC 999.
@@ -190,24 +279,32 @@
        01 WS-SUCCESSFUL-LOGIN-MSG  PIC X(50)  VALUE 'You have successfully logged in.'.
        01 WS-PROFILE-MENU-VIEW     PIC X(30)  VALUE '1. View My Profile'.
        01 WS-FIND-SOMEONE-MSG      PIC X(28)  VALUE '2. Search for User'.
-       01 WS-LEARN-SKILL-MSG       PIC X(28)  VALUE '3. Learn a New Skill'.
-       01 WS-VIEW-CONN-REQ-MSG     PIC X(50)  VALUE '4. View My Pending Connection Requests'.
-       01 WS-VIEW-NETWORK-MSG      PIC X(30)  VALUE '5. View My Network'.
-       01 WS-PROFILE-MENU-EDIT     PIC X(30)  VALUE '6. Create/Edit My Profile'.
        01 WS-SEARCH-JOB-MSG        PIC X(28)  VALUE '3. Search for a job'.
-       01 WS-LOG-OUT-MSG           PIC X(28)  VALUE '7. Log Out'.
-       01 WS-UC-JOB-MSG            PIC X(60)  VALUE 'Job search/internship is under construction.'.
+       01 WS-LEARN-SKILL-MSG       PIC X(28)  VALUE '4. Learn a New Skill'.
+       01 WS-VIEW-CONN-REQ-MSG     PIC X(50)  VALUE '5. View My Pending Connection Requests'.
+       01 WS-VIEW-NETWORK-MSG      PIC X(30)  VALUE '6. View My Network'.
+       01 WS-PROFILE-MENU-EDIT     PIC X(30)  VALUE '7. Create/Edit My Profile'.
+       01 WS-CHANGE-PASSWORD-MSG   PIC X(28)  VALUE '8. Change Password'.
+       01 WS-LOG-OUT-MSG           PIC X(28)  VALUE '9. Log Out'.
        01 WS-UC-FIND-MSG           PIC X(60)  VALUE 'Find someone you know is under construction.'.
        01 WS-LEARN-SKILL-HEADER    PIC X(22)  VALUE 'Learn a New Skill:'.
-       01 WS-SKILL-1               PIC X(10)  VALUE 'Skill 1'.
-       01 WS-SKILL-2               PIC X(10)  VALUE 'Skill 2'.
-       01 WS-SKILL-3               PIC X(10)  VALUE 'Skill 3'.
-       01 WS-SKILL-4               PIC X(10)  VALUE 'Skill 4'.
-       01 WS-SKILL-5               PIC X(10)  VALUE 'Skill 5'.
        01 WS-GO-BACK               PIC X(10)  VALUE 'Go Back'.
-       01 WS-SKILL-UC-MSG          PIC X(60)  VALUE 'This skill is under construction.'.
+       01 WS-NO-SKILLS-MSG         PIC X(60)  VALUE 'No skills are available in the catalog right now.'.
+       01 WS-SKILL-COMPLETED-MSG   PIC X(60)  VALUE 'Marked as completed. Nice work!'.
+       01 WS-SKILL-ALREADY-DONE-MSG PIC X(60) VALUE 'You have already completed this skill.'.
+       01 WS-SKILL-LIST-FULL-MSG   PIC X(80) VALUE 'Your completed-skills list is full.'.
+
+       *> SKILLS CATALOG WORKING STORAGE
+       01 WS-SKILLS-CATALOG.
+           05 WS-SKILL-ENTRY OCCURS 8 TIMES.
+               10 WS-SKILL-CAT-NAME     PIC X(40).
+               10 WS-SKILL-CAT-DESC     PIC X(150).
+               10 WS-SKILL-CAT-PROVIDER PIC X(60).
+       01 WS-SKILL-CAT-COUNT       PIC 9 VALUE 0.
+       01 WS-SKILL-CHOICE-NUM      PIC 99 VALUE 0.
+       01 WS-SKILL-GO-BACK-NUM     PIC 99 VALUE 0.
+       01 K                        PIC 99.
        01 WS-INVALID-LOGIN-MSG     PIC X(50)  VALUE 'Incorrect username/password, please try again'.
-       01 WS-MAX-ACCOUNTS-MSG      PIC X(100) VALUE 'All permitted accounts have been created, please come back later'.
        01 WS-PASSWORD-TOO-SHORT    PIC X(60)  VALUE 'Password must be at least 8 characters long.'.
        01 WS-PASSWORD-TOO-LONG     PIC X(60)  VALUE 'Password must be at most 12 characters long.'.
        01 WS-PASSWORD-NO-CAPITAL   PIC X(60)  VALUE 'Password must contain at least one capital letter.'.
@@ -215,6 +312,10 @@
        01 WS-PASSWORD-NO-SPECIAL   PIC X(60)  VALUE 'Password must contain at least one special character.'.
        01 WS-INVALID-CHOICE        PIC X(60)  VALUE 'Invalid choice. Please try again.'.
        01 WS-DUPLICATE-USERNAME-MSG PIC X(100) VALUE 'This username already exists. Please try another.'.
+       01 WS-PROMPT-CURRENT-PASSWORD PIC X(35) VALUE 'Please enter your current password:'.
+       01 WS-PROMPT-NEW-PASSWORD    PIC X(31) VALUE 'Please enter your new password:'.
+       01 WS-WRONG-CURRENT-PW-MSG   PIC X(60) VALUE 'Current password is incorrect.'.
+       01 WS-PASSWORD-CHANGED-MSG   PIC X(60) VALUE 'Password changed successfully!'.
 
        *> PROFILE/INPUT PROMPTS
        01 WS-BLANK-INPUT-MSG       PIC X(60) VALUE 'Input cannot be blank. Please enter a value.'.
@@ -223,6 +324,17 @@
        01 WS-NAME-INVALID-MSG      PIC X(60) VALUE 'Names must be letters only (A-Z).'.
        01 WS-GRAD-YEAR-INVALID     PIC X(60) VALUE 'Graduation year must be 1900-2100.'.
        01 WS-CREATE-EDIT-PROMPT    PIC X(100) VALUE '--- Create/Edit Profile ---'.
+       01 WS-EDIT-MENU-HEADER      PIC X(30) VALUE '--- Edit Profile ---'.
+       01 WS-EDIT-NAME-MSG         PIC X(28) VALUE '1. Edit Name'.
+       01 WS-EDIT-UNIV-MSG         PIC X(28) VALUE '2. Edit University'.
+       01 WS-EDIT-MAJOR-MSG        PIC X(28) VALUE '3. Edit Major'.
+       01 WS-EDIT-GY-MSG           PIC X(30) VALUE '4. Edit Graduation Year'.
+       01 WS-EDIT-ABOUT-MSG        PIC X(28) VALUE '5. Edit About Me'.
+       01 WS-EDIT-ADD-EXP-MSG      PIC X(28) VALUE '6. Add an Experience'.
+       01 WS-EDIT-ADD-EDU-MSG      PIC X(28) VALUE '7. Add an Education'.
+       01 WS-EDIT-GO-BACK-MSG      PIC X(28) VALUE '8. Go Back'.
+       01 WS-EXP-FULL-MSG          PIC X(60) VALUE 'You already have the maximum of 3 experience entries.'.
+       01 WS-EDU-FULL-MSG          PIC X(60) VALUE 'You already have the maximum of 3 education entries.'.
        01 WS-ENTER-FIRST           PIC X(40) VALUE 'Enter First Name:'.
        01 WS-ENTER-LAST            PIC X(40) VALUE 'Enter Last Name:'.
        01 WS-ENTER-UNIV            PIC X(40) VALUE 'Enter University:'.
@@ -278,24 +390,26 @@
 
        0000-MAIN-LOGIC.
            PERFORM 1000-INITIALIZE-PROGRAM
-           PERFORM 2000-SHOW-MENU UNTIL WS-USER-WANT-TO-EXIT
+           IF WS-BATCH-MODE
+               PERFORM 1500-RUN-BATCH-WINDOW
+           ELSE
+               PERFORM 1020-OPEN-DECK-FILES
+               PERFORM 2000-SHOW-MENU UNTIL WS-USER-WANT-TO-EXIT
+               PERFORM 1030-CLOSE-DECK-FILES
+           END-IF
            PERFORM 9000-TERMINATE-PROGRAM
            STOP RUN.
 
        1000-INITIALIZE-PROGRAM.
-           OPEN INPUT  INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-
-           OPEN INPUT USER-ACCOUNT-FILE
-           IF WS-USER-FILE-STATUS = "00"
-               PERFORM 1100-LOAD-USER-ACCOUNT-TABLE
-           ELSE
-               CLOSE USER-ACCOUNT-FILE
+           OPEN I-O USER-ACCOUNT-FILE
+           IF WS-USER-FILE-STATUS NOT = "00"
                OPEN OUTPUT USER-ACCOUNT-FILE
                CLOSE USER-ACCOUNT-FILE
                OPEN I-O USER-ACCOUNT-FILE
            END-IF
 
+           PERFORM 1100-INIT-CONNECTIONS-FILES
+
            OPEN INPUT USER-PROFILE-FILE
            IF WS-PROFILE-FILE-STATUS NOT = "00"
                CLOSE USER-PROFILE-FILE
@@ -305,28 +419,149 @@
            ELSE
                CLOSE USER-PROFILE-FILE
                OPEN I-O USER-PROFILE-FILE
+           END-IF
+
+           OPEN INPUT JOB-POSTING-FILE
+           IF WS-JOB-FILE-STATUS NOT = "00"
+               CLOSE JOB-POSTING-FILE
+               OPEN OUTPUT JOB-POSTING-FILE
+               CLOSE JOB-POSTING-FILE
+           ELSE
+               CLOSE JOB-POSTING-FILE
+           END-IF
+
+           OPEN INPUT SKILLS-CATALOG-FILE
+           IF WS-SKILLS-FILE-STATUS NOT = "00"
+               CLOSE SKILLS-CATALOG-FILE
+               OPEN OUTPUT SKILLS-CATALOG-FILE
+               CLOSE SKILLS-CATALOG-FILE
+           ELSE
+               CLOSE SKILLS-CATALOG-FILE
+           END-IF
+
+           *> A batch-window list of per-student transaction decks, if
+           *> present, switches the run from single InCollege-Input.txt
+           *> processing into looping over every deck named in it.
+           OPEN INPUT BATCH-CONTROL-FILE
+           IF WS-BATCH-FILE-STATUS = "00"
+               SET WS-BATCH-MODE TO TRUE
+           ELSE
+               SET WS-NOT-BATCH-MODE TO TRUE
+           END-IF
+           CLOSE BATCH-CONTROL-FILE.
+
+       1020-OPEN-DECK-FILES.
+           SET WS-DECK-OPEN-OK TO TRUE
+           OPEN INPUT INPUT-FILE
+           IF WS-DECK-INPUT-STATUS NOT = "00"
+               SET WS-DECK-OPEN-FAILED TO TRUE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               IF WS-DECK-OUTPUT-STATUS NOT = "00"
+                   SET WS-DECK-OPEN-FAILED TO TRUE
+                   CLOSE INPUT-FILE
+               END-IF
            END-IF.
 
-       1100-LOAD-USER-ACCOUNT-TABLE.
-           MOVE 0 TO WS-USER-ACCOUNT-COUNT
+       1030-CLOSE-DECK-FILES.
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE.
+
+       1500-RUN-BATCH-WINDOW.
+           *> Run every per-student deck listed in the batch-control file
+           *> against the same shared USER-ACCOUNT-FILE/USER-PROFILE-FILE/
+           *> connections state, writing a correspondingly-named output
+           *> file for each deck.
+           OPEN INPUT BATCH-CONTROL-FILE
            SET WS-NOT-EOF-FLAG TO TRUE
            PERFORM UNTIL WS-EOF-FLAG
-               READ USER-ACCOUNT-FILE
+               READ BATCH-CONTROL-FILE
                    AT END
                        SET WS-EOF-FLAG TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-USER-ACCOUNT-COUNT
-                       MOVE USER-ACCOUNT-REC TO WS-USER(WS-USER-ACCOUNT-COUNT)
+                       IF FUNCTION TRIM(BATCH-CONTROL-REC) NOT = SPACES
+                           PERFORM 1550-RUN-ONE-DECK
+                       END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           CLOSE BATCH-CONTROL-FILE.
+
+       1550-RUN-ONE-DECK.
+           MOVE FUNCTION TRIM(BATCH-CONTROL-REC) TO WS-INPUT-FILENAME
+           PERFORM 1560-DERIVE-OUTPUT-FILENAME
+
+           *> Each deck is a fresh session against the shared data files.
+           MOVE SPACES TO WS-CURRENT-USER
+           MOVE "N" TO WS-EXIT-STATUS
+
+           PERFORM 1020-OPEN-DECK-FILES
+           IF WS-DECK-OPEN-FAILED
+               *> A bad/missing deck path must not abort the rest of the
+               *> unattended batch window - log it and move to the next one.
+               DISPLAY WS-DECK-SKIPPED-MSG
+               DISPLAY FUNCTION TRIM(WS-INPUT-FILENAME)
+           ELSE
+               PERFORM 2000-SHOW-MENU UNTIL WS-USER-WANT-TO-EXIT
+               PERFORM 1030-CLOSE-DECK-FILES
+           END-IF.
 
-           *> Ensure connections file is recreated fresh each run
-           OPEN OUTPUT CONNECTIONS-FILE
-           CLOSE CONNECTIONS-FILE
-           
-           *> Ensure established connections file is recreated fresh each run
-           OPEN OUTPUT ESTABLISHED-CONNECTIONS-FILE
-           CLOSE ESTABLISHED-CONNECTIONS-FILE.
+       1560-DERIVE-OUTPUT-FILENAME.
+           *> "students/alice-deck.txt" -> "students/alice-deck-Output.txt"
+           MOVE FUNCTION TRIM(WS-INPUT-FILENAME) TO WS-BATCH-DECK-BASE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-BATCH-DECK-BASE))
+               TO WS-BATCH-DECK-LEN
+           IF WS-BATCH-DECK-LEN > 4
+               AND WS-BATCH-DECK-BASE(WS-BATCH-DECK-LEN - 3:4) = ".txt"
+               SUBTRACT 4 FROM WS-BATCH-DECK-LEN
+           END-IF
+           MOVE SPACES TO WS-OUTPUT-FILENAME
+           STRING WS-BATCH-DECK-BASE(1:WS-BATCH-DECK-LEN) "-Output.txt"
+               DELIMITED BY SIZE INTO WS-OUTPUT-FILENAME.
+
+       1100-INIT-CONNECTIONS-FILES.
+           *> Only create the connections file if it doesn't already exist -
+           *> pending requests must survive across runs.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONNECTIONS-FILE-STATUS NOT = "00"
+               CLOSE CONNECTIONS-FILE
+               OPEN OUTPUT CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
+           ELSE
+               CLOSE CONNECTIONS-FILE
+           END-IF
+
+           *> Only create the established-connections file if it doesn't
+           *> already exist - a student's network must survive across runs.
+           OPEN INPUT ESTABLISHED-CONNECTIONS-FILE
+           IF WS-EST-CONN-FILE-STATUS NOT = "00"
+               CLOSE ESTABLISHED-CONNECTIONS-FILE
+               OPEN OUTPUT ESTABLISHED-CONNECTIONS-FILE
+               CLOSE ESTABLISHED-CONNECTIONS-FILE
+           ELSE
+               CLOSE ESTABLISHED-CONNECTIONS-FILE
+           END-IF
+
+           *> Only create the connection-history file if it doesn't already
+           *> exist - the history log must survive across runs.
+           OPEN INPUT CONNECTION-HISTORY-FILE
+           IF WS-CONN-HIST-FILE-STATUS NOT = "00"
+               CLOSE CONNECTION-HISTORY-FILE
+               OPEN OUTPUT CONNECTION-HISTORY-FILE
+               CLOSE CONNECTION-HISTORY-FILE
+           ELSE
+               *> Count existing history records so CH-SEQ-NUM keeps
+               *> incrementing across runs instead of restarting at 1.
+               SET WS-NOT-EOF-FLAG TO TRUE
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ CONNECTION-HISTORY-FILE
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONN-HIST-SEQ
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTION-HISTORY-FILE
+           END-IF.
 
        2000-SHOW-MENU.
            IF WS-SKIP-MENU-FALSE
@@ -392,13 +627,16 @@
                   EXIT PERFORM
                END-IF
 
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-USER-ACCOUNT-COUNT
-                   IF FUNCTION TRIM(WS-USER-NAME(IDX)) = FUNCTION TRIM(WS-INPUT-USERNAME)
-                   AND FUNCTION TRIM(WS-USER-PASSWORD(IDX)) = FUNCTION TRIM(WS-INPUT-PASSWORD)
-                       SET WS-LOGIN-SUCCESSFUL TO TRUE
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
+               MOVE SPACES TO USER-ACCOUNT-REC
+               MOVE FUNCTION TRIM(WS-INPUT-USERNAME) TO USER-NAME
+               READ USER-ACCOUNT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF FUNCTION TRIM(USER-PASSWORD) = FUNCTION TRIM(WS-INPUT-PASSWORD)
+                           SET WS-LOGIN-SUCCESSFUL TO TRUE
+                       END-IF
+               END-READ
 
                IF WS-LOGIN-SUCCESSFUL
                    MOVE WS-SUCCESSFUL-LOGIN-MSG TO DISPLAY-MSG
@@ -420,12 +658,6 @@
            END-PERFORM.
 
        4000-CREATE-ACCOUNT-ROUTINE.
-           IF WS-USER-ACCOUNT-COUNT >= 5
-               MOVE WS-MAX-ACCOUNTS-MSG TO DISPLAY-MSG
-               PERFORM 8000-DISPLAY-ROUTINE
-               EXIT PARAGRAPH
-           END-IF
-
            SET WS-ACCOUNT-NOT-CREATED TO TRUE
 
            MOVE WS-PROMPT-USERNAME TO DISPLAY-MSG
@@ -442,13 +674,16 @@
               EXIT PARAGRAPH
            END-IF
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-USER-ACCOUNT-COUNT
-               IF FUNCTION TRIM(WS-USER-NAME(IDX)) = FUNCTION TRIM(WS-INPUT-USERNAME)
+           MOVE SPACES TO USER-ACCOUNT-REC
+           MOVE FUNCTION TRIM(WS-INPUT-USERNAME) TO USER-NAME
+           READ USER-ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
                    MOVE WS-DUPLICATE-USERNAME-MSG TO DISPLAY-MSG
                    PERFORM 8000-DISPLAY-ROUTINE
                    EXIT PARAGRAPH
-               END-IF
-           END-PERFORM
+           END-READ
 
            MOVE WS-PROMPT-PASSWORD TO DISPLAY-MSG
            PERFORM 8000-DISPLAY-ROUTINE
@@ -467,24 +702,15 @@
            PERFORM 4100-VALIDATE-PASSWORD
 
            IF WS-PASSWORD-IS-VALID
-               ADD 1 TO WS-USER-ACCOUNT-COUNT
-               MOVE WS-INPUT-USERNAME TO WS-USER-NAME(WS-USER-ACCOUNT-COUNT)
-               MOVE WS-INPUT-PASSWORD TO WS-USER-PASSWORD(WS-USER-ACCOUNT-COUNT)
-
-               CLOSE USER-ACCOUNT-FILE
-               OPEN EXTEND USER-ACCOUNT-FILE
+               MOVE FUNCTION TRIM(WS-INPUT-USERNAME) TO USER-NAME
+               MOVE WS-INPUT-PASSWORD TO USER-PASSWORD
+               WRITE USER-ACCOUNT-REC
 
-               IF WS-USER-FILE-STATUS = "00" OR WS-USER-FILE-STATUS = "05"
-                   MOVE WS-USER(WS-USER-ACCOUNT-COUNT) TO USER-ACCOUNT-REC
-                   WRITE USER-ACCOUNT-REC
-               ELSE
+               IF WS-USER-FILE-STATUS NOT = "00"
                    DISPLAY "SOMETHING WRONG WITH WRITING RECORDS " WS-USER-FILE-STATUS
                    STOP RUN
                END-IF
 
-               CLOSE USER-ACCOUNT-FILE
-               OPEN I-O USER-ACCOUNT-FILE
-
                MOVE "Account created successfully!" TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
                SET WS-ACCOUNT-CREATED TO TRUE
@@ -548,12 +774,71 @@
                SET WS-PASSWORD-IS-INVALID TO TRUE
            END-IF.
 
+       4200-CHANGE-PASSWORD-ROUTINE.
+           MOVE WS-PROMPT-CURRENT-PASSWORD TO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+           READ INPUT-FILE INTO WS-CURRENT-PASSWORD-INPUT
+               AT END SET WS-USER-WANT-TO-EXIT TO TRUE
+                    EXIT PARAGRAPH
+           END-READ
+
+           MOVE SPACES TO USER-ACCOUNT-REC
+           MOVE FUNCTION TRIM(WS-CURRENT-USER) TO USER-NAME
+           READ USER-ACCOUNT-FILE
+               INVALID KEY
+                   MOVE WS-PROFILE-NOTFOUND-MSG TO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF FUNCTION TRIM(USER-PASSWORD) NOT = FUNCTION TRIM(WS-CURRENT-PASSWORD-INPUT)
+               MOVE WS-WRONG-CURRENT-PW-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-PROMPT-NEW-PASSWORD TO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+           READ INPUT-FILE INTO WS-INPUT-PASSWORD
+               AT END SET WS-USER-WANT-TO-EXIT TO TRUE
+                    EXIT PARAGRAPH
+           END-READ
+
+           MOVE WS-INPUT-PASSWORD TO WS-TEMP-FIELD
+           PERFORM 1200-ENSURE-NOT-BLANK
+           IF DISPLAY-MSG NOT = SPACES
+              PERFORM 8000-DISPLAY-ROUTINE
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 4100-VALIDATE-PASSWORD
+
+           IF WS-PASSWORD-IS-VALID
+               MOVE WS-INPUT-PASSWORD TO USER-PASSWORD
+               REWRITE USER-ACCOUNT-REC
+
+               IF WS-USER-FILE-STATUS NOT = "00"
+                   DISPLAY "SOMETHING WRONG WITH WRITING RECORDS " WS-USER-FILE-STATUS
+                   STOP RUN
+               END-IF
+
+               MOVE WS-PASSWORD-CHANGED-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+           ELSE
+               MOVE "Password change failed, please try again." TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+           END-IF.
+
        5000-POST-LOGIN-MENU.
            PERFORM UNTIL WS-USER-WANT-TO-EXIT
                MOVE WS-PROFILE-MENU-VIEW TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-FIND-SOMEONE-MSG TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-SEARCH-JOB-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-LEARN-SKILL-MSG TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-VIEW-CONN-REQ-MSG TO DISPLAY-MSG
@@ -562,6 +847,8 @@
                PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-PROFILE-MENU-EDIT TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-CHANGE-PASSWORD-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-LOG-OUT-MSG TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-PROMPT-CHOICE TO DISPLAY-MSG
@@ -578,14 +865,18 @@
                    WHEN "2"
                        PERFORM 6300-VIEW-PROFILE-BY-SEARCH
                    WHEN "3"
-                       PERFORM 5100-LEARN-SKILL-SUBMENU
+                       PERFORM 6400-SEARCH-JOB-POSTINGS
                    WHEN "4"
-                       PERFORM 7000-VIEW-PENDING-CONNECTIONS
+                       PERFORM 5100-LEARN-SKILL-SUBMENU
                    WHEN "5"
-                       PERFORM 7500-VIEW-NETWORK
+                       PERFORM 7000-VIEW-PENDING-CONNECTIONS
                    WHEN "6"
-                       PERFORM 6100-CREATE-EDIT-PROFILE
+                       PERFORM 7500-VIEW-NETWORK
                    WHEN "7"
+                       PERFORM 6100-CREATE-EDIT-PROFILE
+                   WHEN "8"
+                       PERFORM 4200-CHANGE-PASSWORD-ROUTINE
+                   WHEN "9"
                        PERFORM 2000-SHOW-MENU
                    WHEN OTHER
                        MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
@@ -594,20 +885,31 @@
            END-PERFORM.
 
        5100-LEARN-SKILL-SUBMENU.
-           PERFORM WITH TEST AFTER UNTIL WS-USER-WANT-TO-EXIT
+           PERFORM 5110-LOAD-SKILLS-CATALOG
+
+           IF WS-SKILL-CAT-COUNT = 0
                MOVE WS-LEARN-SKILL-HEADER TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
-               MOVE WS-SKILL-1 TO DISPLAY-MSG
-               PERFORM 8000-DISPLAY-ROUTINE
-               MOVE WS-SKILL-2 TO DISPLAY-MSG
-               PERFORM 8000-DISPLAY-ROUTINE
-               MOVE WS-SKILL-3 TO DISPLAY-MSG
+               MOVE WS-NO-SKILLS-MSG TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
-               MOVE WS-SKILL-4 TO DISPLAY-MSG
-               PERFORM 8000-DISPLAY-ROUTINE
-               MOVE WS-SKILL-5 TO DISPLAY-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-SKILL-GO-BACK-NUM = WS-SKILL-CAT-COUNT + 1
+
+           PERFORM WITH TEST AFTER UNTIL WS-USER-WANT-TO-EXIT
+               MOVE WS-LEARN-SKILL-HEADER TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
-               MOVE WS-GO-BACK TO DISPLAY-MSG
+
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-SKILL-CAT-COUNT
+                   STRING K ". " FUNCTION TRIM(WS-SKILL-CAT-NAME(K))
+                          " (" FUNCTION TRIM(WS-SKILL-CAT-PROVIDER(K)) ")"
+                          DELIMITED BY SIZE INTO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+               END-PERFORM
+
+               STRING WS-SKILL-GO-BACK-NUM ". " FUNCTION TRIM(WS-GO-BACK)
+                      DELIMITED BY SIZE INTO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
                MOVE WS-PROMPT-CHOICE TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
@@ -617,18 +919,77 @@
                         EXIT PARAGRAPH
                END-READ
 
-               EVALUATE WS-INPUT-CHOICE
-                   WHEN "1" THRU "5"
-                       MOVE WS-SKILL-UC-MSG TO DISPLAY-MSG
-                       PERFORM 8000-DISPLAY-ROUTINE
-                   WHEN "6"
-                       EXIT PARAGRAPH
-                   WHEN OTHER
-                       MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
-                       PERFORM 8000-DISPLAY-ROUTINE
-               END-EVALUATE
+               IF WS-INPUT-CHOICE IS NUMERIC
+                   MOVE WS-INPUT-CHOICE TO WS-SKILL-CHOICE-NUM
+                   IF WS-SKILL-CHOICE-NUM >= 1 AND WS-SKILL-CHOICE-NUM <= WS-SKILL-CAT-COUNT
+                       PERFORM 5120-MARK-SKILL-COMPLETE
+                   ELSE
+                       IF WS-SKILL-CHOICE-NUM = WS-SKILL-GO-BACK-NUM
+                           EXIT PARAGRAPH
+                       ELSE
+                           MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
+                           PERFORM 8000-DISPLAY-ROUTINE
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+               END-IF
            END-PERFORM.
 
+       5110-LOAD-SKILLS-CATALOG.
+           MOVE 0 TO WS-SKILL-CAT-COUNT
+           SET WS-NOT-EOF-FLAG TO TRUE
+           OPEN INPUT SKILLS-CATALOG-FILE
+           PERFORM UNTIL WS-EOF-FLAG OR WS-SKILL-CAT-COUNT = 8
+               READ SKILLS-CATALOG-FILE
+                   AT END
+                       SET WS-EOF-FLAG TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKILL-CAT-COUNT
+                       MOVE SK-NAME        TO WS-SKILL-CAT-NAME(WS-SKILL-CAT-COUNT)
+                       MOVE SK-DESCRIPTION TO WS-SKILL-CAT-DESC(WS-SKILL-CAT-COUNT)
+                       MOVE SK-PROVIDER    TO WS-SKILL-CAT-PROVIDER(WS-SKILL-CAT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SKILLS-CATALOG-FILE.
+
+       5120-MARK-SKILL-COMPLETE.
+           PERFORM 6160-LOAD-EXISTING-PROFILE
+           IF WS-PROFILE-NOT-FOUND
+               MOVE WS-PROFILE-NOTFOUND-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               EXIT PARAGRAPH
+           END-IF
+
+           SET WS-CONTAINS-FALSE TO TRUE
+           PERFORM VARYING K FROM 1 BY 1
+               UNTIL K > UP-NUM-SKILLS OF WS-USER-PROFILE-REC
+               IF FUNCTION TRIM(UP-SKILL-NAME OF WS-USER-PROFILE-REC (K))
+                  = FUNCTION TRIM(WS-SKILL-CAT-NAME(WS-SKILL-CHOICE-NUM))
+                   SET WS-CONTAINS-TRUE TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CONTAINS-TRUE
+               MOVE WS-SKILL-ALREADY-DONE-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+           ELSE
+               IF UP-NUM-SKILLS OF WS-USER-PROFILE-REC >= 8
+                   MOVE WS-SKILL-LIST-FULL-MSG TO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+               ELSE
+                   ADD 1 TO UP-NUM-SKILLS OF WS-USER-PROFILE-REC
+                   MOVE FUNCTION TRIM(WS-SKILL-CAT-NAME(WS-SKILL-CHOICE-NUM))
+                       TO UP-SKILL-NAME OF WS-USER-PROFILE-REC
+                          (UP-NUM-SKILLS OF WS-USER-PROFILE-REC)
+                   PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                   MOVE WS-SKILL-COMPLETED-MSG TO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+               END-IF
+           END-IF.
+
        1200-ENSURE-NOT-BLANK.
            IF FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-FIELD)) = 0
                MOVE WS-BLANK-INPUT-MSG TO DISPLAY-MSG
@@ -710,12 +1071,76 @@
                        PERFORM 8000-DISPLAY-ROUTINE
                    END-PERFORM
                END-IF
+
+               IF UP-NUM-SKILLS OF USER-PROFILE-REC > 0
+                   MOVE "Completed Skills:" TO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > UP-NUM-SKILLS OF USER-PROFILE-REC
+                       STRING "  " FUNCTION TRIM(UP-SKILL-NAME OF USER-PROFILE-REC (I)) DELIMITED BY SIZE INTO DISPLAY-MSG
+                       PERFORM 8000-DISPLAY-ROUTINE
+                   END-PERFORM
+               END-IF
            ELSE
                MOVE WS-PROFILE-NOTFOUND-MSG TO DISPLAY-MSG
                PERFORM 8000-DISPLAY-ROUTINE
            END-IF.
 
+       6160-LOAD-EXISTING-PROFILE.
+           INITIALIZE WS-USER-PROFILE-REC
+           SET WS-PROFILE-NOT-FOUND TO TRUE
+           CLOSE USER-PROFILE-FILE
+           OPEN INPUT USER-PROFILE-FILE
+
+           SET WS-NOT-EOF-FLAG TO TRUE
+           PERFORM UNTIL WS-EOF-FLAG
+               READ USER-PROFILE-FILE
+                   AT END
+                       SET WS-EOF-FLAG TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(UP-USER-NAME) = FUNCTION TRIM(WS-CURRENT-USER)
+                           MOVE WS-CURRENT-USER              TO UP-PROFILE-USERNAME OF WS-USER-PROFILE-REC
+                           MOVE UP-FIRST-NAME OF USER-PROFILE-REC TO UP-FIRST-NAME OF WS-USER-PROFILE-REC
+                           MOVE UP-LAST-NAME  OF USER-PROFILE-REC TO UP-LAST-NAME  OF WS-USER-PROFILE-REC
+                           MOVE UP-UNIVERSITY OF USER-PROFILE-REC TO UP-UNIVERSITY OF WS-USER-PROFILE-REC
+                           MOVE UP-MAJOR      OF USER-PROFILE-REC TO UP-MAJOR      OF WS-USER-PROFILE-REC
+                           MOVE UP-GRAD-YEAR  OF USER-PROFILE-REC TO UP-GRAD-YEAR  OF WS-USER-PROFILE-REC
+                           MOVE UP-ABOUT-ME   OF USER-PROFILE-REC TO UP-ABOUT-ME   OF WS-USER-PROFILE-REC
+                           MOVE UP-NUM-EXP    OF USER-PROFILE-REC TO UP-NUM-EXP    OF WS-USER-PROFILE-REC
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > UP-NUM-EXP OF USER-PROFILE-REC
+                               MOVE UP-EXP-TITLE   OF USER-PROFILE-REC (I) TO UP-EXP-TITLE       OF WS-USER-PROFILE-REC (I)
+                               MOVE UP-EXP-COMPANY OF USER-PROFILE-REC (I) TO UP-EXP-COMPANY     OF WS-USER-PROFILE-REC (I)
+                               MOVE UP-EXP-DATE    OF USER-PROFILE-REC (I) TO UP-EXP-DATES       OF WS-USER-PROFILE-REC (I)
+                               MOVE UP-EXP-DESC    OF USER-PROFILE-REC (I) TO UP-EXP-DESCRIPTION OF WS-USER-PROFILE-REC (I)
+                           END-PERFORM
+                           MOVE UP-NUM-EDU OF USER-PROFILE-REC TO UP-NUM-EDU OF WS-USER-PROFILE-REC
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > UP-NUM-EDU OF USER-PROFILE-REC
+                               MOVE UP-EDU-DEGREE OF USER-PROFILE-REC (I) TO UP-EDU-DEGREE     OF WS-USER-PROFILE-REC (I)
+                               MOVE UP-EDU-UNI    OF USER-PROFILE-REC (I) TO UP-EDU-UNIVERSITY OF WS-USER-PROFILE-REC (I)
+                               MOVE UP-EDU-YEARS  OF USER-PROFILE-REC (I) TO UP-EDU-YEARS       OF WS-USER-PROFILE-REC (I)
+                           END-PERFORM
+                           MOVE UP-NUM-SKILLS OF USER-PROFILE-REC TO UP-NUM-SKILLS OF WS-USER-PROFILE-REC
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > UP-NUM-SKILLS OF USER-PROFILE-REC
+                               MOVE UP-SKILL-NAME OF USER-PROFILE-REC (I) TO UP-SKILL-NAME OF WS-USER-PROFILE-REC (I)
+                           END-PERFORM
+                           SET WS-PROFILE-FOUND TO TRUE
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE USER-PROFILE-FILE
+           OPEN I-O USER-PROFILE-FILE.
+
        6100-CREATE-EDIT-PROFILE.
+           PERFORM 6160-LOAD-EXISTING-PROFILE
+
+           IF WS-PROFILE-NOT-FOUND
+               PERFORM 6120-EDIT-FULL-PROFILE
+           ELSE
+               PERFORM 6130-FIELD-EDIT-MENU
+           END-IF.
+
+       6120-EDIT-FULL-PROFILE.
            MOVE WS-CREATE-EDIT-PROMPT TO DISPLAY-MSG
            PERFORM 8000-DISPLAY-ROUTINE
 
@@ -744,6 +1169,181 @@
            PERFORM 6140-TRANSFER-DATA-TO-RECORD
            PERFORM 6150-SAVE-OR-UPDATE-PROFILE.
 
+       6130-FIELD-EDIT-MENU.
+           PERFORM 6135-LOAD-PROFILE-WORK-FROM-REC
+
+           PERFORM WITH TEST AFTER UNTIL WS-USER-WANT-TO-EXIT
+               MOVE WS-EDIT-MENU-HEADER TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-NAME-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-UNIV-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-MAJOR-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-GY-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-ABOUT-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-ADD-EXP-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-ADD-EDU-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-EDIT-GO-BACK-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               MOVE WS-PROMPT-CHOICE TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+
+               READ INPUT-FILE INTO WS-INPUT-CHOICE
+                   AT END SET WS-USER-WANT-TO-EXIT TO TRUE
+                        EXIT PARAGRAPH
+               END-READ
+
+               EVALUATE WS-INPUT-CHOICE
+                   WHEN "1"
+                       MOVE WS-ENTER-FIRST TO DISPLAY-MSG
+                       PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           MOVE WS-TEMP-FIELD TO WS-FIRST-NAME
+                           MOVE WS-ENTER-LAST TO DISPLAY-MSG
+                           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+                       END-IF
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           MOVE WS-TEMP-FIELD TO WS-LAST-NAME
+                           PERFORM 6200-VALIDATE-PROFILE-FIELDS
+                           IF DISPLAY-MSG NOT = SPACES
+                               PERFORM 8000-DISPLAY-ROUTINE
+                           ELSE
+                               PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                               PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                           END-IF
+                       END-IF
+                   WHEN "2"
+                       MOVE WS-ENTER-UNIV TO DISPLAY-MSG
+                       PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           MOVE WS-TEMP-FIELD TO WS-UNIVERSITY
+                           PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                           PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                       END-IF
+                   WHEN "3"
+                       MOVE WS-ENTER-MAJOR TO DISPLAY-MSG
+                       PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           MOVE WS-TEMP-FIELD TO WS-MAJOR
+                           PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                           PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                       END-IF
+                   WHEN "4"
+                       PERFORM 6260-GET-VALID-YEAR
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                           PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                       END-IF
+                   WHEN "5"
+                       PERFORM 6106-GET-ABOUT-ME
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                           PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                       END-IF
+                   WHEN "6"
+                       PERFORM 6112-ADD-ONE-EXPERIENCE
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                           PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                       END-IF
+                   WHEN "7"
+                       PERFORM 6113-ADD-ONE-EDUCATION
+                       IF NOT WS-USER-WANT-TO-EXIT
+                           PERFORM 6140-TRANSFER-DATA-TO-RECORD
+                           PERFORM 6150-SAVE-OR-UPDATE-PROFILE
+                       END-IF
+                   WHEN "8"
+                       EXIT PARAGRAPH
+                   WHEN OTHER
+                       MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
+                       PERFORM 8000-DISPLAY-ROUTINE
+               END-EVALUATE
+           END-PERFORM.
+
+       6135-LOAD-PROFILE-WORK-FROM-REC.
+           MOVE UP-FIRST-NAME OF WS-USER-PROFILE-REC TO WS-FIRST-NAME
+           MOVE UP-LAST-NAME  OF WS-USER-PROFILE-REC TO WS-LAST-NAME
+           MOVE UP-UNIVERSITY OF WS-USER-PROFILE-REC TO WS-UNIVERSITY
+           MOVE UP-MAJOR      OF WS-USER-PROFILE-REC TO WS-MAJOR
+           MOVE UP-GRAD-YEAR  OF WS-USER-PROFILE-REC TO WS-GRAD-YEAR
+           MOVE UP-ABOUT-ME   OF WS-USER-PROFILE-REC TO WS-ABOUT-ME
+           MOVE UP-NUM-EXP    OF WS-USER-PROFILE-REC TO WS-NUM-EXP
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-EXP
+               MOVE UP-EXP-TITLE       OF WS-USER-PROFILE-REC (I) TO WS-EXP-TITLE(I)
+               MOVE UP-EXP-COMPANY     OF WS-USER-PROFILE-REC (I) TO WS-EXP-COMPANY(I)
+               MOVE UP-EXP-DATES       OF WS-USER-PROFILE-REC (I) TO WS-EXP-DATES(I)
+               MOVE UP-EXP-DESCRIPTION OF WS-USER-PROFILE-REC (I) TO WS-EXP-DESCRIPTION(I)
+           END-PERFORM
+           MOVE UP-NUM-EDU    OF WS-USER-PROFILE-REC TO WS-NUM-EDU
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-EDU
+               MOVE UP-EDU-DEGREE     OF WS-USER-PROFILE-REC (I) TO WS-EDU-DEGREE(I)
+               MOVE UP-EDU-UNIVERSITY OF WS-USER-PROFILE-REC (I) TO WS-EDU-UNIVERSITY(I)
+               MOVE UP-EDU-YEARS      OF WS-USER-PROFILE-REC (I) TO WS-EDU-YEARS(I)
+           END-PERFORM.
+
+       6112-ADD-ONE-EXPERIENCE.
+           IF WS-NUM-EXP >= 3
+               MOVE WS-EXP-FULL-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE J = WS-NUM-EXP + 1
+
+           MOVE "Enter the Title for the new experience:" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EXP-TITLE(J)
+
+           MOVE "Enter the Company/Organization for the new experience:" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EXP-COMPANY(J)
+
+           MOVE "Enter the Dates for the new experience (e.g., Summer 2024):" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EXP-DATES(J)
+
+           MOVE "Enter the Description for the new experience:" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EXP-DESCRIPTION(J)
+
+           ADD 1 TO WS-NUM-EXP.
+
+       6113-ADD-ONE-EDUCATION.
+           IF WS-NUM-EDU >= 3
+               MOVE WS-EDU-FULL-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE J = WS-NUM-EDU + 1
+
+           MOVE "Enter the Degree for the new education entry:" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EDU-DEGREE(J)
+
+           MOVE "Enter the University/College for the new education entry:" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EDU-UNIVERSITY(J)
+
+           MOVE "Enter the Years Attended for the new education entry (e.g., 2023-2025):" TO DISPLAY-MSG
+           PERFORM 6205-GET-VALID-REQUIRED-FIELDS
+           IF WS-USER-WANT-TO-EXIT EXIT PARAGRAPH END-IF
+           MOVE WS-TEMP-FIELD TO WS-EDU-YEARS(J)
+
+           ADD 1 TO WS-NUM-EDU.
+
        6105-GET-REQUIRED-FIELDS.
            MOVE WS-ENTER-FIRST TO DISPLAY-MSG
            PERFORM 6205-GET-VALID-REQUIRED-FIELDS
@@ -1201,20 +1801,97 @@
            END-IF
 
            SET WS-NOT-EOF-FLAG TO TRUE
-           SET WS-PROFILE-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT
 
            IF NOT WS-USER-WANT-TO-EXIT
                CLOSE USER-PROFILE-FILE
                OPEN INPUT USER-PROFILE-FILE
+
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ USER-PROFILE-FILE
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(UP-FIRST-NAME OF USER-PROFILE-REC) = FUNCTION TRIM(WS-SEARCH-FIRST-NAME)
+                           AND FUNCTION TRIM(UP-LAST-NAME OF USER-PROFILE-REC)  = FUNCTION TRIM(WS-SEARCH-LAST-NAME)
+                           AND WS-SEARCH-MATCH-COUNT < 20
+                               ADD 1 TO WS-SEARCH-MATCH-COUNT
+                               MOVE UP-USER-NAME OF USER-PROFILE-REC
+                                   TO WS-SEARCH-MATCH-USER(WS-SEARCH-MATCH-COUNT)
+                               MOVE UP-UNIVERSITY OF USER-PROFILE-REC
+                                   TO WS-SEARCH-MATCH-UNIV(WS-SEARCH-MATCH-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE USER-PROFILE-FILE
+               OPEN I-O USER-PROFILE-FILE
            END-IF
 
+           IF WS-USER-WANT-TO-EXIT
+               CONTINUE
+           ELSE
+               IF WS-SEARCH-MATCH-COUNT = 0
+                   MOVE WS-PROFILE-NOTFOUND-MSG TO DISPLAY-MSG
+                   PERFORM 8000-DISPLAY-ROUTINE
+               ELSE
+                   IF WS-SEARCH-MATCH-COUNT = 1
+                       MOVE WS-SEARCH-MATCH-USER(1) TO WS-PICK-USERNAME
+                       PERFORM 6305-SHOW-SEARCHED-PROFILE
+                   ELSE
+                       PERFORM 6306-PICK-SEARCH-MATCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       6306-PICK-SEARCH-MATCH.
+           STRING "Found " WS-SEARCH-MATCH-COUNT " matching profiles:"
+                  DELIMITED BY SIZE INTO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-SEARCH-MATCH-COUNT
+               STRING K ". University: " FUNCTION TRIM(WS-SEARCH-MATCH-UNIV(K))
+                      DELIMITED BY SIZE INTO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+           END-PERFORM
+
+           MOVE "Enter the number of the profile to view (0 to cancel):" TO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           READ INPUT-FILE INTO WS-INPUT-CHOICE
+               AT END SET WS-USER-WANT-TO-EXIT TO TRUE EXIT PARAGRAPH
+           END-READ
+
+           IF WS-INPUT-CHOICE IS NUMERIC
+               MOVE WS-INPUT-CHOICE TO WS-SEARCH-PICK-NUM
+               IF WS-SEARCH-PICK-NUM = 0
+                   CONTINUE
+               ELSE
+                   IF WS-SEARCH-PICK-NUM >= 1 AND WS-SEARCH-PICK-NUM <= WS-SEARCH-MATCH-COUNT
+                       MOVE WS-SEARCH-MATCH-USER(WS-SEARCH-PICK-NUM) TO WS-PICK-USERNAME
+                       PERFORM 6305-SHOW-SEARCHED-PROFILE
+                   ELSE
+                       MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
+                       PERFORM 8000-DISPLAY-ROUTINE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE WS-INVALID-CHOICE TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+           END-IF.
+
+       6305-SHOW-SEARCHED-PROFILE.
+           SET WS-NOT-EOF-FLAG TO TRUE
+           SET WS-PROFILE-NOT-FOUND TO TRUE
+           CLOSE USER-PROFILE-FILE
+           OPEN INPUT USER-PROFILE-FILE
+
            PERFORM UNTIL WS-EOF-FLAG OR WS-PROFILE-FOUND
                READ USER-PROFILE-FILE
                    AT END
                        SET WS-EOF-FLAG TO TRUE
                    NOT AT END
-                       IF FUNCTION TRIM(UP-FIRST-NAME OF USER-PROFILE-REC) = FUNCTION TRIM(WS-SEARCH-FIRST-NAME)
-                       AND FUNCTION TRIM(UP-LAST-NAME OF USER-PROFILE-REC)  = FUNCTION TRIM(WS-SEARCH-LAST-NAME)
+                       IF FUNCTION TRIM(UP-USER-NAME OF USER-PROFILE-REC) = FUNCTION TRIM(WS-PICK-USERNAME)
                            SET WS-PROFILE-FOUND TO TRUE
                            EXIT PERFORM
                        END-IF
@@ -1255,6 +1932,79 @@
                PERFORM 8000-DISPLAY-ROUTINE
            END-IF.
 
+       6400-SEARCH-JOB-POSTINGS.
+           MOVE WS-JOB-SEARCH-HEADER TO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           MOVE WS-JOB-SEARCH-PROMPT TO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           MOVE SPACES TO WS-JOB-SEARCH-KEYWORD
+           READ INPUT-FILE INTO WS-JOB-SEARCH-KEYWORD
+               AT END SET WS-USER-WANT-TO-EXIT TO TRUE EXIT PARAGRAPH
+           END-READ
+           MOVE FUNCTION TRIM(WS-JOB-SEARCH-KEYWORD) TO WS-JOB-SEARCH-KEYWORD
+
+           MOVE 0 TO WS-JOB-MATCH-COUNT
+           SET WS-NOT-EOF-FLAG TO TRUE
+           OPEN INPUT JOB-POSTING-FILE
+
+           PERFORM UNTIL WS-EOF-FLAG
+               READ JOB-POSTING-FILE
+                   AT END
+                       SET WS-EOF-FLAG TO TRUE
+                   NOT AT END
+                       PERFORM 6410-JOB-MATCHES-KEYWORD
+                       IF WS-CONTAINS-TRUE
+                           ADD 1 TO WS-JOB-MATCH-COUNT
+                           PERFORM 6420-DISPLAY-JOB-POSTING
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE JOB-POSTING-FILE
+
+           IF WS-JOB-MATCH-COUNT = 0
+               MOVE WS-NO-JOBS-MSG TO DISPLAY-MSG
+               PERFORM 8000-DISPLAY-ROUTINE
+           END-IF
+
+           MOVE WS-JOB-SEARCH-FOOTER TO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE.
+
+       6410-JOB-MATCHES-KEYWORD.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-JOB-SEARCH-KEYWORD)) = 0
+               SET WS-CONTAINS-TRUE TO TRUE
+           ELSE
+               MOVE FUNCTION TRIM(WS-JOB-SEARCH-KEYWORD) TO WS-CONTAINS-NEEDLE
+               MOVE JP-TITLE TO WS-CONTAINS-HAYSTACK
+               PERFORM 9100-STRING-CONTAINS
+               IF WS-CONTAINS-FALSE
+                   MOVE JP-EMPLOYER TO WS-CONTAINS-HAYSTACK
+                   PERFORM 9100-STRING-CONTAINS
+               END-IF
+               IF WS-CONTAINS-FALSE
+                   MOVE JP-MAJOR TO WS-CONTAINS-HAYSTACK
+                   PERFORM 9100-STRING-CONTAINS
+               END-IF
+           END-IF.
+
+       6420-DISPLAY-JOB-POSTING.
+           STRING "Title: " FUNCTION TRIM(JP-TITLE) DELIMITED BY SIZE INTO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           STRING "Employer: " FUNCTION TRIM(JP-EMPLOYER) DELIMITED BY SIZE INTO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           STRING "Major/Degree Needed: " FUNCTION TRIM(JP-MAJOR) DELIMITED BY SIZE INTO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           STRING "Description: " FUNCTION TRIM(JP-DESCRIPTION) DELIMITED BY SIZE INTO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE
+
+           STRING "Posted: " FUNCTION TRIM(JP-POSTED-DATE) DELIMITED BY SIZE INTO DISPLAY-MSG
+           PERFORM 8000-DISPLAY-ROUTINE.
+
        7000-VIEW-PENDING-CONNECTIONS.
            MOVE WS-CONN-HEADER TO DISPLAY-MSG
            PERFORM 8000-DISPLAY-ROUTINE
@@ -1449,20 +2199,43 @@
            MOVE FUNCTION TRIM(WS-CURRENT-USER) TO EST-CONN-USER2
            WRITE ESTABLISHED-CONNECTION-REC
            CLOSE ESTABLISHED-CONNECTIONS-FILE
-           
+
+           *> Log the history record before 7600 rescans CONNECTIONS-FILE -
+           *> its READ ... INTO loop overwrites CONNECTION-REC on every
+           *> iteration, so CONN-FROM-USER/CONN-TO-USER must be captured now.
+           MOVE "ACCEPTED" TO WS-CONN-HIST-NEW-STATUS
+           PERFORM 7650-APPEND-CONNECTION-HISTORY
+
            *> Remove from pending connections
            PERFORM 7600-REMOVE-PENDING-CONNECTION
-           
+
            MOVE WS-CONN-ACCEPTED-MSG TO DISPLAY-MSG
            PERFORM 8000-DISPLAY-ROUTINE.
 
        7450-REJECT-CONNECTION.
+           *> Log the history record before 7600 rescans CONNECTIONS-FILE -
+           *> its READ ... INTO loop overwrites CONNECTION-REC on every
+           *> iteration, so CONN-FROM-USER/CONN-TO-USER must be captured now.
+           MOVE "REJECTED" TO WS-CONN-HIST-NEW-STATUS
+           PERFORM 7650-APPEND-CONNECTION-HISTORY
+
            *> Remove from pending connections
            PERFORM 7600-REMOVE-PENDING-CONNECTION
-           
+
            MOVE WS-CONN-REJECTED-MSG TO DISPLAY-MSG
            PERFORM 8000-DISPLAY-ROUTINE.
 
+       7650-APPEND-CONNECTION-HISTORY.
+           ADD 1 TO WS-CONN-HIST-SEQ
+           OPEN EXTEND CONNECTION-HISTORY-FILE
+           MOVE FUNCTION TRIM(CONN-FROM-USER) TO CH-FROM-USER
+           MOVE FUNCTION TRIM(CONN-TO-USER) TO CH-TO-USER
+           MOVE WS-CONN-HIST-NEW-STATUS TO CH-FINAL-STATUS
+           MOVE WS-CONN-HIST-SEQ TO CH-SEQ-NUM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CH-DATE
+           WRITE CONNECTION-HISTORY-REC
+           CLOSE CONNECTION-HISTORY-FILE.
+
        7500-VIEW-NETWORK.
            MOVE WS-NETWORK-HEADER TO DISPLAY-MSG
            PERFORM 8000-DISPLAY-ROUTINE
@@ -1537,6 +2310,19 @@
            CLOSE TEMP-PROFILE-FILE
            CLOSE CONNECTIONS-FILE.
 
+       9100-STRING-CONTAINS.
+           SET WS-CONTAINS-FALSE TO TRUE
+           COMPUTE I = FUNCTION LENGTH(FUNCTION TRIM(WS-CONTAINS-HAYSTACK))
+           COMPUTE J = FUNCTION LENGTH(FUNCTION TRIM(WS-CONTAINS-NEEDLE))
+           IF J > 0 AND J <= I
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > (FUNCTION LENGTH(FUNCTION TRIM(WS-CONTAINS-HAYSTACK)) - J + 1)
+                   IF FUNCTION UPPER-CASE(WS-CONTAINS-HAYSTACK(I:J)) = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CONTAINS-NEEDLE))
+                       SET WS-CONTAINS-TRUE TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        8000-DISPLAY-ROUTINE.
            DISPLAY DISPLAY-MSG
            MOVE DISPLAY-MSG TO OUTPUT-RECORD
@@ -1545,8 +2331,8 @@
            MOVE SPACES TO DISPLAY-MSG.
 
        9000-TERMINATE-PROGRAM.
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
+           *> INPUT-FILE/OUTPUT-FILE are opened and closed per deck by
+           *> 1020-OPEN-DECK-FILES/1030-CLOSE-DECK-FILES.
            CLOSE USER-ACCOUNT-FILE
            CLOSE USER-PROFILE-FILE
            EXIT.
