@@ -0,0 +1,356 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. END-OF-DAY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNT-FILE ASSIGN TO "data/USER-ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-NAME
+               FILE STATUS IS WS-USER-FILE-STATUS.
+           SELECT OPTIONAL USER-PROFILE-FILE ASSIGN TO "data/USER-PROFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-FILE-STATUS.
+           SELECT OPTIONAL CONNECTIONS-FILE ASSIGN TO "data/CONNECTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONNECTIONS-FILE-STATUS.
+           SELECT OPTIONAL ESTABLISHED-CONNECTIONS-FILE ASSIGN TO "data/ESTABLISHED-CONNECTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EST-CONN-FILE-STATUS.
+           SELECT OPTIONAL CONNECTION-HISTORY-FILE ASSIGN TO "data/CONNECTION-HISTORY.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONN-HIST-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "EndOfDay-Report-Output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-ACCOUNT-FILE.
+       01 USER-ACCOUNT-REC.
+           05 USER-NAME     PIC X(100).
+           05 USER-PASSWORD PIC X(100).
+
+       FD USER-PROFILE-FILE.
+       01 USER-PROFILE-REC.
+           05 UP-USER-NAME   PIC X(100).
+           05 UP-FIRST-NAME  PIC X(30).
+           05 UP-LAST-NAME   PIC X(30).
+           05 UP-UNIVERSITY  PIC X(40).
+           05 UP-MAJOR       PIC X(40).
+           05 UP-GRAD-YEAR   PIC 9(4).
+           05 UP-ABOUT-ME    PIC X(200).
+           05 UP-NUM-EXP     PIC 9.
+           05 UP-EXPERIENCE-TABLE.
+               10 UP-EXPERIENCE-ENTRY OCCURS 3 TIMES.
+                   15 UP-EXP-TITLE     PIC X(100).
+                   15 UP-EXP-COMPANY   PIC X(100).
+                   15 UP-EXP-DATE      PIC X(50).
+                   15 UP-EXP-DESC      PIC X(100).
+           05 UP-NUM-EDU     PIC 9.
+           05 UP-EDUCATION-TABLE.
+               10 UP-EDUCATION-ENTRY OCCURS 3 TIMES.
+                   15 UP-EDU-DEGREE    PIC X(100).
+                   15 UP-EDU-UNI       PIC X(100).
+                   15 UP-EDU-YEARS     PIC X(50).
+           05 UP-NUM-SKILLS  PIC 9.
+           05 UP-SKILLS-TABLE.
+               10 UP-SKILL-ENTRY OCCURS 8 TIMES.
+                   15 UP-SKILL-NAME    PIC X(40).
+
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-REC.
+           05 CONN-FROM-USER     PIC X(100).
+           05 CONN-TO-USER       PIC X(100).
+           05 CONN-STATUS        PIC X(10).
+
+       FD ESTABLISHED-CONNECTIONS-FILE.
+       01 ESTABLISHED-CONNECTION-REC.
+           05 EST-CONN-USER1     PIC X(100).
+           05 EST-CONN-USER2     PIC X(100).
+
+       FD CONNECTION-HISTORY-FILE.
+       01 CONNECTION-HISTORY-REC.
+           05 CH-FROM-USER       PIC X(100).
+           05 CH-TO-USER         PIC X(100).
+           05 CH-FINAL-STATUS    PIC X(10).
+           05 CH-SEQ-NUM         PIC 9(6).
+           05 CH-DATE            PIC X(8).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WS-USER-FILE-STATUS        PIC XX VALUE "00".
+       01 WS-PROFILE-FILE-STATUS     PIC XX VALUE "00".
+       01 WS-CONNECTIONS-FILE-STATUS PIC XX VALUE "00".
+       01 WS-EST-CONN-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-CONN-HIST-FILE-STATUS   PIC XX VALUE "00".
+
+       01 WS-EOF-FLAG-SW             PIC X VALUE "N".
+           88 WS-EOF-FLAG            VALUE "Y".
+           88 WS-NOT-EOF-FLAG        VALUE "N".
+
+       01 WS-REPORT-LINE              PIC X(300) VALUE SPACES.
+       01 WS-COUNT-DISPLAY             PIC ZZZ,ZZZ,ZZ9.
+       01 WS-AVG-DISPLAY                PIC ZZZ,ZZ9.99.
+
+       01 WS-TOTAL-ACCOUNTS            PIC 9(9) VALUE 0.
+       01 WS-ACCOUNTS-WITH-PROFILE     PIC 9(9) VALUE 0.
+       01 WS-ACCOUNTS-WITHOUT-PROFILE  PIC 9(9) VALUE 0.
+
+       01 WS-PENDING-COUNT             PIC 9(9) VALUE 0.
+       01 WS-ACCEPTED-COUNT            PIC 9(9) VALUE 0.
+       01 WS-REJECTED-COUNT            PIC 9(9) VALUE 0.
+
+       01 WS-TOTAL-EST-ROWS            PIC 9(9) VALUE 0.
+       01 WS-DISTINCT-USER-COUNT       PIC 9(9) VALUE 0.
+       01 WS-AVG-NETWORK-SIZE          PIC 9(7)V99 VALUE 0.
+
+       01 WS-MAX-USERS                 PIC 9(5) VALUE 2000.
+       01 WS-PROFILE-USER-TABLE.
+           05 WS-PROFILE-USER-ENTRY OCCURS 2000 TIMES PIC X(100).
+       01 WS-PROFILE-USER-COUNT        PIC 9(5) VALUE 0.
+       01 WS-PROFILE-TABLE-TRUNC-SW    PIC X VALUE "N".
+           88 WS-PROFILE-TABLE-TRUNCATED VALUE "Y".
+
+       01 WS-NETWORK-USER-TABLE.
+           05 WS-NETWORK-USER-ENTRY OCCURS 2000 TIMES PIC X(100).
+       01 WS-NETWORK-USER-FOUND-SW     PIC X VALUE "N".
+           88 WS-NETWORK-USER-FOUND    VALUE "Y".
+           88 WS-NETWORK-USER-NOT-FOUND VALUE "N".
+       01 WS-NETWORK-TABLE-TRUNC-SW    PIC X VALUE "N".
+           88 WS-NETWORK-TABLE-TRUNCATED VALUE "Y".
+
+       01 WS-TRUNC-WARNING-MSG         PIC X(90) VALUE
+           'WARNING: counts truncated at 2000 distinct users - totals below are understated.'.
+
+       01 WS-IDX                       PIC 9(5) VALUE 0.
+       01 WS-HAS-PROFILE-SW            PIC X VALUE "N".
+           88 WS-HAS-PROFILE           VALUE "Y".
+           88 WS-NO-PROFILE            VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE-REPORT
+           PERFORM 2000-LOAD-PROFILE-USERNAMES
+           PERFORM 2500-COUNT-ACCOUNTS
+           PERFORM 3000-COUNT-CONNECTIONS
+           PERFORM 4000-COUNT-NETWORK-SIZE
+           PERFORM 5000-PRINT-REPORT
+           PERFORM 9000-TERMINATE-REPORT
+           STOP RUN.
+
+       1000-INITIALIZE-REPORT.
+           OPEN OUTPUT OUTPUT-FILE.
+
+       2000-LOAD-PROFILE-USERNAMES.
+           *> Build a distinct-username table of every student who has
+           *> saved a profile, so 2500-COUNT-ACCOUNTS can classify each
+           *> account without reopening USER-PROFILE-FILE per account.
+           OPEN INPUT USER-PROFILE-FILE
+           IF WS-PROFILE-FILE-STATUS = "00"
+               SET WS-NOT-EOF-FLAG TO TRUE
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ USER-PROFILE-FILE
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           IF WS-PROFILE-USER-COUNT < WS-MAX-USERS
+                               ADD 1 TO WS-PROFILE-USER-COUNT
+                               MOVE UP-USER-NAME TO
+                                   WS-PROFILE-USER-ENTRY(WS-PROFILE-USER-COUNT)
+                           ELSE
+                               SET WS-PROFILE-TABLE-TRUNCATED TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE USER-PROFILE-FILE
+           END-IF.
+
+       2500-COUNT-ACCOUNTS.
+           OPEN INPUT USER-ACCOUNT-FILE
+           IF WS-USER-FILE-STATUS = "00"
+               SET WS-NOT-EOF-FLAG TO TRUE
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ USER-ACCOUNT-FILE NEXT RECORD
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-ACCOUNTS
+                           SET WS-NO-PROFILE TO TRUE
+                           PERFORM VARYING WS-IDX FROM 1 BY 1
+                               UNTIL WS-IDX > WS-PROFILE-USER-COUNT
+                               IF FUNCTION TRIM(WS-PROFILE-USER-ENTRY(WS-IDX))
+                                   = FUNCTION TRIM(USER-NAME)
+                                   SET WS-HAS-PROFILE TO TRUE
+                                   EXIT PERFORM
+                               END-IF
+                           END-PERFORM
+                           IF WS-HAS-PROFILE
+                               ADD 1 TO WS-ACCOUNTS-WITH-PROFILE
+                           ELSE
+                               ADD 1 TO WS-ACCOUNTS-WITHOUT-PROFILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE USER-ACCOUNT-FILE
+           END-IF.
+
+       3000-COUNT-CONNECTIONS.
+           *> CONNECTIONS-FILE only ever holds PENDING rows - accepted and
+           *> rejected requests are removed from it immediately and logged
+           *> to CONNECTION-HISTORY-FILE instead (see 3100 below).
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONNECTIONS-FILE-STATUS = "00"
+               SET WS-NOT-EOF-FLAG TO TRUE
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ CONNECTIONS-FILE
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(CONN-STATUS) = "PENDING"
+                               ADD 1 TO WS-PENDING-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF
+
+           PERFORM 3100-COUNT-CONNECTION-HISTORY.
+
+       3100-COUNT-CONNECTION-HISTORY.
+           OPEN INPUT CONNECTION-HISTORY-FILE
+           IF WS-CONN-HIST-FILE-STATUS = "00"
+               SET WS-NOT-EOF-FLAG TO TRUE
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ CONNECTION-HISTORY-FILE
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           EVALUATE FUNCTION TRIM(CH-FINAL-STATUS)
+                               WHEN "ACCEPTED"
+                                   ADD 1 TO WS-ACCEPTED-COUNT
+                               WHEN "REJECTED"
+                                   ADD 1 TO WS-REJECTED-COUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTION-HISTORY-FILE
+           END-IF.
+
+       4000-COUNT-NETWORK-SIZE.
+           OPEN INPUT ESTABLISHED-CONNECTIONS-FILE
+           IF WS-EST-CONN-FILE-STATUS = "00"
+               SET WS-NOT-EOF-FLAG TO TRUE
+               PERFORM UNTIL WS-EOF-FLAG
+                   READ ESTABLISHED-CONNECTIONS-FILE
+                       AT END
+                           SET WS-EOF-FLAG TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-EST-ROWS
+                           PERFORM 4100-TRACK-DISTINCT-USER
+                   END-READ
+               END-PERFORM
+               CLOSE ESTABLISHED-CONNECTIONS-FILE
+           END-IF
+
+           IF WS-DISTINCT-USER-COUNT > 0
+               COMPUTE WS-AVG-NETWORK-SIZE ROUNDED =
+                   WS-TOTAL-EST-ROWS / WS-DISTINCT-USER-COUNT
+           END-IF.
+
+       4100-TRACK-DISTINCT-USER.
+           *> Each established-connection row is stored once per user
+           *> (both directions of a link are written as separate rows),
+           *> so the number of rows whose EST-CONN-USER1 we've already
+           *> seen tells us how many distinct users have a network.
+           SET WS-NETWORK-USER-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-DISTINCT-USER-COUNT
+               IF FUNCTION TRIM(WS-NETWORK-USER-ENTRY(WS-IDX))
+                   = FUNCTION TRIM(EST-CONN-USER1)
+                   SET WS-NETWORK-USER-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-NETWORK-USER-NOT-FOUND
+               IF WS-DISTINCT-USER-COUNT < WS-MAX-USERS
+                   ADD 1 TO WS-DISTINCT-USER-COUNT
+                   MOVE EST-CONN-USER1 TO
+                       WS-NETWORK-USER-ENTRY(WS-DISTINCT-USER-COUNT)
+               ELSE
+                   SET WS-NETWORK-TABLE-TRUNCATED TO TRUE
+               END-IF
+           END-IF.
+
+       5000-PRINT-REPORT.
+           MOVE "InCollege End-of-Day Management Report" TO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+           MOVE "========================================" TO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           IF WS-PROFILE-TABLE-TRUNCATED OR WS-NETWORK-TABLE-TRUNCATED
+               MOVE WS-TRUNC-WARNING-MSG TO WS-REPORT-LINE
+               PERFORM 5900-WRITE-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               PERFORM 5900-WRITE-LINE
+           END-IF
+
+           MOVE WS-TOTAL-ACCOUNTS TO WS-COUNT-DISPLAY
+           STRING "Total accounts: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-ACCOUNTS-WITH-PROFILE TO WS-COUNT-DISPLAY
+           STRING "Accounts with a completed profile: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-ACCOUNTS-WITHOUT-PROFILE TO WS-COUNT-DISPLAY
+           STRING "Accounts with no profile: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-PENDING-COUNT TO WS-COUNT-DISPLAY
+           STRING "Pending connection requests: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-ACCEPTED-COUNT TO WS-COUNT-DISPLAY
+           STRING "Accepted connection requests: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-REJECTED-COUNT TO WS-COUNT-DISPLAY
+           STRING "Rejected connection requests: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-DISTINCT-USER-COUNT TO WS-COUNT-DISPLAY
+           STRING "Students with an established network: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE
+
+           MOVE WS-AVG-NETWORK-SIZE TO WS-AVG-DISPLAY
+           STRING "Average network size per user: " WS-AVG-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 5900-WRITE-LINE.
+
+       5900-WRITE-LINE.
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE, TRAILING)
+           MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE.
+
+       9000-TERMINATE-REPORT.
+           CLOSE OUTPUT-FILE.
